@@ -3,18 +3,124 @@
       * Date: June 17, 2017
       * Purpose: To remake my old TI-83 formula program
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2026-01-12 RG  Wired up the eight main-menu shapes to actual
+      *                  calculations instead of an empty ACCEPT.
+      *   2026-01-12 RG  Added the "9. NEXT PAGE" second menu for the
+      *                  shapes that did not fit on the first screen.
+      *   2026-02-03 RG  Added batch transaction-file run mode for
+      *                  bulk shape calculations.
+      *   2026-02-17 RG  Added a printed report file alongside the
+      *                  screen results.
+      *   2026-03-02 RG  Re-prompt on an out-of-range menu choice
+      *                  instead of dropping through with no action.
+      *   2026-03-16 RG  Added a durable audit log of every calculation
+      *                  run, separate from the per-run report file.
+      *   2026-04-06 RG  Circle and Sphere can now be worked from a
+      *                  known diameter instead of radius.
+      *   2026-04-21 RG  Widened PI's precision to cut down rounding
+      *                  drift on large circle/sphere jobs.
+      *   2026-05-05 RG  Added a unit-of-measure prompt and a
+      *                  centimeters-to-inches conversion ahead of the
+      *                  shape math.
+      *   2026-05-19 RG  Added a saved-results lookup screen against
+      *                  the audit log, keyed by date and/or shape.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FORMULAE.
+       AUTHOR. ROCCO GALIZIO.
+       INSTALLATION. SHOP-FLOOR ESTIMATING.
+       DATE-WRITTEN. JUNE 17, 2017.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANS-FILE
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+
+           SELECT OPTIONAL REPORT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *----------------------------------------------------------------
+      * BATCH TRANSACTION INPUT - ONE RECORD PER SHAPE JOB.
+      *----------------------------------------------------------------
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           05  TR-SHAPE-CODE           PIC X(02).
+           05  TR-RADIUS               PIC 9(09)V99.
+           05  TR-DIAMETER             PIC 9(09)V99.
+           05  TR-V-LENGTH             PIC 9(09)V99.
+           05  TR-WIDTH                PIC 9(09)V99.
+           05  TR-HEIGTH               PIC 9(09)V99.
+           05  TR-BASE                 PIC 9(09)V99.
+           05  TR-MEASURE-CODE         PIC X(01).
+           05  TR-UNIT-CODE            PIC X(01).
+           05  FILLER                  PIC X(08).
+
+      *----------------------------------------------------------------
+      * PRINTED REPORT OF CALCULATIONS PERFORMED - ONE LINE PER RUN.
+      *----------------------------------------------------------------
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD               PIC X(104).
+
+      *----------------------------------------------------------------
+      * DURABLE AUDIT LOG - ONE LINE PER CALCULATION, APPENDED ACROSS
+      * EVERY RUN OF THE PROGRAM.
+      *----------------------------------------------------------------
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD                PIC X(122).
+
        WORKING-STORAGE SECTION.
+       01  TRANS-FILE-STATUS       PIC XX          VALUE "00".
+       01  REPORT-FILE-STATUS     PIC XX          VALUE "00".
+       01  AUDIT-FILE-STATUS      PIC XX          VALUE "00".
+
+       77  RUN-MODE-SW             PIC X(01)       VALUE "I".
+           88  RUN-MODE-BATCH                      VALUE "B".
+
+       77  TRANS-EOF-SW            PIC X(01)       VALUE "N".
+           88  TRANS-EOF                           VALUE "Y".
+
+       77  MENU-CHOICE-SW           PIC X(01)       VALUE "N".
+           88  MENU-CHOICE-VALID                   VALUE "Y".
+
+       77  MENU-CHOICE2-SW          PIC X(01)       VALUE "N".
+           88  MENU-CHOICE2-VALID                  VALUE "Y".
+
+       77  STDIN-EOF-SW             PIC X(01)       VALUE "N".
+           88  STDIN-AT-EOF                         VALUE "Y".
+
+       77  MEASURE-CHOICE-SW        PIC X(01)       VALUE "R".
+           88  MEASURE-IS-DIAMETER                 VALUE "D".
+
+       77  UNIT-CODE                PIC X(01)       VALUE "I".
+           88  UNIT-IS-CENTIMETERS                 VALUE "C".
+
+       01  CM-TO-IN-FACTOR          PIC 9V9(4)      VALUE 0.3937.
+       01  CONV-VALUE                PIC 9(9)V99.
 
        01  MENU-CHOICE             PIC 9           VALUE 0.
+       01  MENU-CHOICE2            PIC 9           VALUE 0.
 
        01  RADIUS                  PIC 9(9)V99     VALUE 1.
        01  DIAMETER                PIC 9(9)V99     VALUE 2.
-       01  PI                      PIC 9V999999    VALUE 3.141592.
+       01  PI                      PIC 9V9(14)     VALUE
+               3.14159265358979.
        01  V-LENGTH                PIC 9(9)V99     VALUE 1.
        01  WIDTH                   PIC 9(9)V99     VALUE 1.
        01  HEIGTH                  PIC 9(9)V99     VALUE 1.
@@ -26,19 +132,874 @@
        01  PERIMETER               PIC 9(18)V99    VALUE 4.
        01  V-AREA                    PIC 9(18)V99    VALUE 1.
 
+       01  RESULT-EDIT             PIC Z(16)9.99.
+
+       01  NUM-EDIT-A               PIC Z(7)9.99.
+       01  NUM-EDIT-B               PIC Z(7)9.99.
+       01  NUM-EDIT-C               PIC Z(7)9.99.
+
+       01  REPORT-HEADER-LINE.
+           05  FILLER               PIC X(104)      VALUE
+               "FORMULAE CALCULATION REPORT".
+
+       01  REPORT-COLUMN-LINE.
+           05  FILLER               PIC X(72)       VALUE
+               "SHAPE           INPUTS".
+           05  FILLER               PIC X(32)       VALUE
+               "RESULT".
+
+       01  STG-SHAPE-NAME           PIC X(16)       VALUE SPACES.
+       01  STG-INPUTS-TEXT          PIC X(56)       VALUE SPACES.
+       01  STG-RESULT-NAME          PIC X(12)       VALUE SPACES.
+
+       01  REPORT-DETAIL-LINE.
+           05  RDL-SHAPE-NAME       PIC X(16).
+           05  RDL-INPUTS-TEXT      PIC X(56).
+           05  RDL-RESULT-NAME      PIC X(12).
+           05  RDL-RESULT-VALUE     PIC X(20).
+
+       01  AUDIT-DETAIL-LINE.
+           05  ADL-DATE             PIC X(08).
+           05  FILLER               PIC X(01)       VALUE SPACE.
+           05  ADL-TIME             PIC X(08).
+           05  FILLER               PIC X(01)       VALUE SPACE.
+           05  ADL-SHAPE-NAME       PIC X(16).
+           05  ADL-INPUTS-TEXT      PIC X(56).
+           05  ADL-RESULT-NAME      PIC X(12).
+           05  ADL-RESULT-VALUE     PIC X(20).
+
+       77  LOOKUP-EOF-SW            PIC X(01)       VALUE "N".
+           88  LOOKUP-EOF                           VALUE "Y".
+
+       01  LOOKUP-DATE-FILTER       PIC X(08)       VALUE SPACES.
+       01  LOOKUP-SHAPE-FILTER      PIC X(16)       VALUE SPACES.
+
        PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM OPEN-REPORT THRU OPEN-REPORT-EXIT.
+           PERFORM OPEN-AUDIT THRU OPEN-AUDIT-EXIT.
+           DISPLAY "ENTER RUN MODE - I = INTERACTIVE, B = BATCH FILE".
+           ACCEPT RUN-MODE-SW.
+           IF RUN-MODE-BATCH
+               PERFORM BATCH-PROCESS THRU BATCH-PROCESS-EXIT
+               GO TO PROGRAM-DONE
+           END-IF.
+
        PROGRAM-BEGIN.
-            DISPLAY "Hello.  Please chose your option:"
-            DISPLAY "1.  Circle".
-            DISPLAY "2.  Sphere".
-            DISPLAY "3.  Triangle".
-            DISPLAY "4.  Square".
-            DISPLAY "5.  Rectangular".
-            DISPLAY "6.  Trapezoid".
-            DISPLAY "7.  Pentagon".
-            DISPLAY "8.  Hexagon".
-            DISPLAY "9.  NEXT PAGE".
-            ACCEPT MENU-CHOICE.
+           PERFORM DISPLAY-MAIN-MENU THRU DISPLAY-MAIN-MENU-EXIT.
+           MOVE "N" TO MENU-CHOICE-SW.
+           PERFORM GET-MENU-CHOICE THRU GET-MENU-CHOICE-EXIT
+               UNTIL MENU-CHOICE-VALID.
+           IF STDIN-AT-EOF
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM CIRCLE-CALC THRU CIRCLE-CALC-EXIT
+               WHEN 2
+                   PERFORM SPHERE-CALC THRU SPHERE-CALC-EXIT
+               WHEN 3
+                   PERFORM TRIANGLE-CALC THRU TRIANGLE-CALC-EXIT
+               WHEN 4
+                   PERFORM SQUARE-CALC THRU SQUARE-CALC-EXIT
+               WHEN 5
+                   PERFORM RECTANGULAR-CALC THRU RECTANGULAR-CALC-EXIT
+               WHEN 6
+                   PERFORM TRAPEZOID-CALC THRU TRAPEZOID-CALC-EXIT
+               WHEN 7
+                   PERFORM PENTAGON-CALC THRU PENTAGON-CALC-EXIT
+               WHEN 8
+                   PERFORM HEXAGON-CALC THRU HEXAGON-CALC-EXIT
+               WHEN 9
+                   PERFORM SECOND-MENU THRU SECOND-MENU-EXIT
+                   IF STDIN-AT-EOF
+                       GO TO PROGRAM-DONE
+                   END-IF
+                   GO TO PROGRAM-BEGIN
+           END-EVALUATE.
 
        PROGRAM-DONE.
+           PERFORM CLOSE-REPORT THRU CLOSE-REPORT-EXIT.
+           PERFORM CLOSE-AUDIT THRU CLOSE-AUDIT-EXIT.
            STOP RUN.
+
+      ******************************************************************
+      * DISPLAY-MAIN-MENU - SHOW THE FIRST-PAGE SHAPE LIST.
+      ******************************************************************
+       DISPLAY-MAIN-MENU.
+           DISPLAY "Hello.  Please chose your option:"
+           DISPLAY "1.  Circle".
+           DISPLAY "2.  Sphere".
+           DISPLAY "3.  Triangle".
+           DISPLAY "4.  Square".
+           DISPLAY "5.  Rectangular".
+           DISPLAY "6.  Trapezoid".
+           DISPLAY "7.  Pentagon".
+           DISPLAY "8.  Hexagon".
+           DISPLAY "9.  NEXT PAGE".
+       DISPLAY-MAIN-MENU-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-MENU-CHOICE - ACCEPT THE MAIN-MENU DIGIT AND RE-PROMPT ON
+      * ANYTHING OUTSIDE 1-9. AN END-OF-INPUT CONDITION ON THE ACCEPT
+      * (E.G. A SHORT REDIRECTED/PIPED INPUT STREAM) IS TREATED AS
+      * THOUGH THE USER ASKED TO QUIT, NOT AS AN INVALID DIGIT, SO THE
+      * RETRY LOOP CANNOT SPIN FOREVER.
+      ******************************************************************
+       GET-MENU-CHOICE.
+           ACCEPT MENU-CHOICE
+               ON EXCEPTION
+                   MOVE "Y" TO STDIN-EOF-SW
+                   MOVE "Y" TO MENU-CHOICE-SW
+               NOT ON EXCEPTION
+                   IF MENU-CHOICE >= 1
+                       MOVE "Y" TO MENU-CHOICE-SW
+                   ELSE
+                       DISPLAY "INVALID CHOICE - ENTER 1 TO 9."
+                       PERFORM DISPLAY-MAIN-MENU
+                           THRU DISPLAY-MAIN-MENU-EXIT
+                   END-IF
+           END-ACCEPT.
+       GET-MENU-CHOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-REPORT / CLOSE-REPORT / WRITE-REPORT-LINE - THE PRINTED
+      * REPORT OF EVERY CALCULATION PERFORMED THIS RUN.
+      ******************************************************************
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00" AND
+               REPORT-FILE-STATUS NOT = "05"
+               DISPLAY "RPTOUT COULD NOT BE OPENED - STATUS "
+                   REPORT-FILE-STATUS
+               GO TO OPEN-REPORT-EXIT
+           END-IF.
+           MOVE "00" TO REPORT-FILE-STATUS.
+           WRITE REPORT-RECORD FROM REPORT-HEADER-LINE.
+           WRITE REPORT-RECORD FROM REPORT-COLUMN-LINE.
+       OPEN-REPORT-EXIT.
+           EXIT.
+
+       CLOSE-REPORT.
+           IF REPORT-FILE-STATUS = "00"
+               CLOSE REPORT-FILE
+           END-IF.
+       CLOSE-REPORT-EXIT.
+           EXIT.
+
+       WRITE-REPORT-LINE.
+           IF REPORT-FILE-STATUS = "00"
+               MOVE STG-SHAPE-NAME  TO RDL-SHAPE-NAME
+               MOVE STG-INPUTS-TEXT TO RDL-INPUTS-TEXT
+               MOVE STG-RESULT-NAME TO RDL-RESULT-NAME
+               MOVE RESULT-EDIT     TO RDL-RESULT-VALUE
+               WRITE REPORT-RECORD FROM REPORT-DETAIL-LINE
+           END-IF.
+           PERFORM WRITE-AUDIT-LINE THRU WRITE-AUDIT-LINE-EXIT.
+       WRITE-REPORT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN-AUDIT / CLOSE-AUDIT / WRITE-AUDIT-LINE - THE DURABLE LOG
+      * OF EVERY CALCULATION, APPENDED ACROSS RUNS.
+      ******************************************************************
+       OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00" AND
+               AUDIT-FILE-STATUS NOT = "05"
+               DISPLAY "AUDITLOG COULD NOT BE OPENED - STATUS "
+                   AUDIT-FILE-STATUS
+               GO TO OPEN-AUDIT-EXIT
+           END-IF.
+           MOVE "00" TO AUDIT-FILE-STATUS.
+       OPEN-AUDIT-EXIT.
+           EXIT.
+
+       CLOSE-AUDIT.
+           IF AUDIT-FILE-STATUS = "00"
+               CLOSE AUDIT-FILE
+           END-IF.
+       CLOSE-AUDIT-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-LINE.
+           IF AUDIT-FILE-STATUS = "00"
+               ACCEPT ADL-DATE FROM DATE YYYYMMDD
+               ACCEPT ADL-TIME FROM TIME
+               MOVE STG-SHAPE-NAME  TO ADL-SHAPE-NAME
+               MOVE STG-INPUTS-TEXT TO ADL-INPUTS-TEXT
+               MOVE STG-RESULT-NAME TO ADL-RESULT-NAME
+               MOVE RESULT-EDIT     TO ADL-RESULT-VALUE
+               WRITE AUDIT-RECORD FROM AUDIT-DETAIL-LINE
+           END-IF.
+       WRITE-AUDIT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-SAVED-RESULTS - REOPEN THE AUDIT LOG FOR INPUT AND LIST
+      * THE SAVED CALCULATIONS MATCHING AN OPTIONAL DATE AND/OR SHAPE
+      * FILTER, THEN REOPEN IT FOR EXTEND SO THE CURRENT RUN CAN KEEP
+      * APPENDING TO IT.
+      ******************************************************************
+       LOOKUP-SAVED-RESULTS.
+           PERFORM CLOSE-AUDIT THRU CLOSE-AUDIT-EXIT.
+           OPEN INPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "AUDITLOG COULD NOT BE OPENED - STATUS "
+                   AUDIT-FILE-STATUS
+               GO TO LOOKUP-SAVED-RESULTS-REOPEN
+           END-IF.
+
+           DISPLAY "ENTER DATE TO MATCH (YYYYMMDD) OR BLANK FOR ANY:".
+           MOVE SPACES TO LOOKUP-DATE-FILTER.
+           ACCEPT LOOKUP-DATE-FILTER.
+           DISPLAY "ENTER SHAPE NAME TO MATCH OR BLANK FOR ANY:".
+           MOVE SPACES TO LOOKUP-SHAPE-FILTER.
+           ACCEPT LOOKUP-SHAPE-FILTER.
+
+           MOVE "N" TO LOOKUP-EOF-SW.
+           PERFORM LOOKUP-READ-NEXT THRU LOOKUP-READ-NEXT-EXIT.
+           PERFORM LOOKUP-SHOW-ONE THRU LOOKUP-SHOW-ONE-EXIT
+               UNTIL LOOKUP-EOF.
+
+           CLOSE AUDIT-FILE.
+       LOOKUP-SAVED-RESULTS-REOPEN.
+           PERFORM OPEN-AUDIT THRU OPEN-AUDIT-EXIT.
+       LOOKUP-SAVED-RESULTS-EXIT.
+           EXIT.
+
+       LOOKUP-READ-NEXT.
+           READ AUDIT-FILE INTO AUDIT-DETAIL-LINE
+               AT END MOVE "Y" TO LOOKUP-EOF-SW
+           END-READ.
+       LOOKUP-READ-NEXT-EXIT.
+           EXIT.
+
+       LOOKUP-SHOW-ONE.
+           IF (LOOKUP-DATE-FILTER = SPACES OR
+               LOOKUP-DATE-FILTER = ADL-DATE) AND
+               (LOOKUP-SHAPE-FILTER = SPACES OR
+               LOOKUP-SHAPE-FILTER = ADL-SHAPE-NAME)
+               DISPLAY ADL-DATE " " ADL-TIME " " ADL-SHAPE-NAME
+                   ADL-INPUTS-TEXT ADL-RESULT-NAME ADL-RESULT-VALUE
+           END-IF.
+           PERFORM LOOKUP-READ-NEXT THRU LOOKUP-READ-NEXT-EXIT.
+       LOOKUP-SHOW-ONE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SECOND-MENU - THE "NEXT PAGE" SCREEN FOR SHAPES THAT DID NOT
+      * FIT ON THE FIRST PAGE.
+      ******************************************************************
+       SECOND-MENU.
+           PERFORM DISPLAY-SECOND-MENU THRU DISPLAY-SECOND-MENU-EXIT.
+           MOVE "N" TO MENU-CHOICE2-SW.
+           PERFORM GET-MENU-CHOICE2 THRU GET-MENU-CHOICE2-EXIT
+               UNTIL MENU-CHOICE2-VALID.
+           IF STDIN-AT-EOF
+               GO TO SECOND-MENU-EXIT
+           END-IF.
+
+           EVALUATE MENU-CHOICE2
+               WHEN 1
+                   PERFORM CONE-CALC THRU CONE-CALC-EXIT
+               WHEN 2
+                   PERFORM CYLINDER-CALC THRU CYLINDER-CALC-EXIT
+               WHEN 3
+                   PERFORM PARALLELOGRAM-CALC
+                       THRU PARALLELOGRAM-CALC-EXIT
+               WHEN 4
+                   PERFORM ELLIPSE-CALC THRU ELLIPSE-CALC-EXIT
+               WHEN 5
+                   PERFORM LOOKUP-SAVED-RESULTS
+                       THRU LOOKUP-SAVED-RESULTS-EXIT
+           END-EVALUATE.
+       SECOND-MENU-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY-SECOND-MENU - SHOW THE "NEXT PAGE" SHAPE LIST.
+      ******************************************************************
+       DISPLAY-SECOND-MENU.
+           DISPLAY "SECOND PAGE.  Please chose your option:"
+           DISPLAY "1.  Cone".
+           DISPLAY "2.  Cylinder".
+           DISPLAY "3.  Parallelogram".
+           DISPLAY "4.  Ellipse".
+           DISPLAY "5.  Lookup Saved Results".
+       DISPLAY-SECOND-MENU-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-MENU-CHOICE2 - ACCEPT THE SECOND-MENU DIGIT AND RE-PROMPT
+      * ON ANYTHING OUTSIDE 1-5. AN END-OF-INPUT CONDITION ON THE
+      * ACCEPT IS TREATED AS A QUIT, NOT AN INVALID DIGIT, SO THE
+      * RETRY LOOP CANNOT SPIN FOREVER.
+      ******************************************************************
+       GET-MENU-CHOICE2.
+           ACCEPT MENU-CHOICE2
+               ON EXCEPTION
+                   MOVE "Y" TO STDIN-EOF-SW
+                   MOVE "Y" TO MENU-CHOICE2-SW
+               NOT ON EXCEPTION
+                   IF MENU-CHOICE2 >= 1 AND MENU-CHOICE2 <= 5
+                       MOVE "Y" TO MENU-CHOICE2-SW
+                   ELSE
+                       DISPLAY "INVALID CHOICE - ENTER 1 TO 5."
+                       PERFORM DISPLAY-SECOND-MENU
+                           THRU DISPLAY-SECOND-MENU-EXIT
+                   END-IF
+           END-ACCEPT.
+       GET-MENU-CHOICE2-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-RADIUS-OR-DIAMETER - CIRCLE AND SPHERE CAN BE WORKED FROM
+      * EITHER MEASUREMENT; DERIVE RADIUS WHEN THE DIAMETER IS KNOWN.
+      ******************************************************************
+       GET-RADIUS-OR-DIAMETER.
+           DISPLAY "WHICH DO YOU KNOW - R = RADIUS, D = DIAMETER:".
+           ACCEPT MEASURE-CHOICE-SW.
+           IF MEASURE-IS-DIAMETER
+               DISPLAY "ENTER DIAMETER:"
+               ACCEPT DIAMETER
+               COMPUTE RADIUS = DIAMETER / 2
+           ELSE
+               DISPLAY "ENTER RADIUS:"
+               ACCEPT RADIUS
+           END-IF.
+       GET-RADIUS-OR-DIAMETER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-UNIT-CODE / CONVERT-CM - THE SHAPE MATH ALWAYS
+      * WORKS IN INCHES; CONVERT EACH DIMENSION ENTERED IN CENTIMETERS
+      * BEFORE IT IS USED.
+      ******************************************************************
+       GET-UNIT-CODE.
+           DISPLAY "ENTER UNIT OF MEASURE - I = INCHES, C = CM:".
+           ACCEPT UNIT-CODE.
+       GET-UNIT-CODE-EXIT.
+           EXIT.
+
+       CONVERT-CM.
+           IF UNIT-IS-CENTIMETERS
+               COMPUTE CONV-VALUE = CONV-VALUE * CM-TO-IN-FACTOR
+           END-IF.
+       CONVERT-CM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONE-CALC / CONE-CALC-CORE - VOLUME FROM RADIUS AND HEIGTH.
+      ******************************************************************
+       CONE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER RADIUS:".
+           ACCEPT RADIUS.
+           MOVE RADIUS TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO RADIUS.
+           DISPLAY "ENTER HEIGTH:".
+           ACCEPT HEIGTH.
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+           PERFORM CONE-CALC-CORE THRU CONE-CALC-CORE-EXIT.
+       CONE-CALC-EXIT.
+           EXIT.
+
+       CONE-CALC-CORE.
+           COMPUTE VOLUME = (1 / 3) * PI * RADIUS * RADIUS * HEIGTH.
+           MOVE VOLUME TO RESULT-EDIT.
+           DISPLAY "VOLUME = " RESULT-EDIT.
+           MOVE RADIUS TO NUM-EDIT-A.
+           MOVE HEIGTH TO NUM-EDIT-B.
+           MOVE "CONE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "RADIUS=" NUM-EDIT-A " HEIGTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "VOLUME" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       CONE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CYLINDER-CALC / CYLINDER-CALC-CORE - VOLUME FROM RADIUS AND
+      * HEIGTH.
+      ******************************************************************
+       CYLINDER-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER RADIUS:".
+           ACCEPT RADIUS.
+           MOVE RADIUS TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO RADIUS.
+           DISPLAY "ENTER HEIGTH:".
+           ACCEPT HEIGTH.
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+           PERFORM CYLINDER-CALC-CORE THRU CYLINDER-CALC-CORE-EXIT.
+       CYLINDER-CALC-EXIT.
+           EXIT.
+
+       CYLINDER-CALC-CORE.
+           COMPUTE VOLUME = PI * RADIUS * RADIUS * HEIGTH.
+           MOVE VOLUME TO RESULT-EDIT.
+           DISPLAY "VOLUME = " RESULT-EDIT.
+           MOVE RADIUS TO NUM-EDIT-A.
+           MOVE HEIGTH TO NUM-EDIT-B.
+           MOVE "CYLINDER" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "RADIUS=" NUM-EDIT-A " HEIGTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "VOLUME" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       CYLINDER-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PARALLELOGRAM-CALC / PARALLELOGRAM-CALC-CORE - AREA FROM BASE
+      * AND HEIGTH.
+      ******************************************************************
+       PARALLELOGRAM-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER BASE:".
+           ACCEPT BASE.
+           MOVE BASE TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO BASE.
+           DISPLAY "ENTER HEIGTH:".
+           ACCEPT HEIGTH.
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+           PERFORM PARALLELOGRAM-CALC-CORE
+               THRU PARALLELOGRAM-CALC-CORE-EXIT.
+       PARALLELOGRAM-CALC-EXIT.
+           EXIT.
+
+       PARALLELOGRAM-CALC-CORE.
+           COMPUTE V-AREA = BASE * HEIGTH.
+           MOVE V-AREA TO RESULT-EDIT.
+           DISPLAY "V-AREA = " RESULT-EDIT.
+           MOVE BASE TO NUM-EDIT-A.
+           MOVE HEIGTH TO NUM-EDIT-B.
+           MOVE "PARALLELOGRAM" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "BASE=" NUM-EDIT-A " HEIGTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "V-AREA" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       PARALLELOGRAM-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ELLIPSE-CALC / ELLIPSE-CALC-CORE - AREA FROM THE SEMI-MAJOR
+      * AND SEMI-MINOR AXES.
+      ******************************************************************
+       ELLIPSE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER LENGTH (SEMI-MAJOR AXIS):".
+           ACCEPT V-LENGTH.
+           MOVE V-LENGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO V-LENGTH.
+           DISPLAY "ENTER WIDTH (SEMI-MINOR AXIS):".
+           ACCEPT WIDTH.
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+           PERFORM ELLIPSE-CALC-CORE THRU ELLIPSE-CALC-CORE-EXIT.
+       ELLIPSE-CALC-EXIT.
+           EXIT.
+
+       ELLIPSE-CALC-CORE.
+           COMPUTE V-AREA = PI * V-LENGTH * WIDTH.
+           MOVE V-AREA TO RESULT-EDIT.
+           DISPLAY "V-AREA = " RESULT-EDIT.
+           MOVE V-LENGTH TO NUM-EDIT-A.
+           MOVE WIDTH TO NUM-EDIT-B.
+           MOVE "ELLIPSE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "LENGTH=" NUM-EDIT-A " WIDTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "V-AREA" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       ELLIPSE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CIRCLE-CALC / CIRCLE-CALC-CORE - CIRCUMFRENCE FROM RADIUS.
+      ******************************************************************
+       CIRCLE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           PERFORM GET-RADIUS-OR-DIAMETER
+               THRU GET-RADIUS-OR-DIAMETER-EXIT.
+           MOVE RADIUS TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO RADIUS.
+           PERFORM CIRCLE-CALC-CORE THRU CIRCLE-CALC-CORE-EXIT.
+       CIRCLE-CALC-EXIT.
+           EXIT.
+
+       CIRCLE-CALC-CORE.
+           COMPUTE CIRCUMFRENCE = 2 * PI * RADIUS.
+           MOVE CIRCUMFRENCE TO RESULT-EDIT.
+           DISPLAY "CIRCUMFRENCE = " RESULT-EDIT.
+           MOVE RADIUS TO NUM-EDIT-A.
+           MOVE "CIRCLE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "RADIUS=" NUM-EDIT-A
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "CIRCUMFRENCE" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       CIRCLE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SPHERE-CALC / SPHERE-CALC-CORE - VOLUME FROM RADIUS.
+      ******************************************************************
+       SPHERE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           PERFORM GET-RADIUS-OR-DIAMETER
+               THRU GET-RADIUS-OR-DIAMETER-EXIT.
+           MOVE RADIUS TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO RADIUS.
+           PERFORM SPHERE-CALC-CORE THRU SPHERE-CALC-CORE-EXIT.
+       SPHERE-CALC-EXIT.
+           EXIT.
+
+       SPHERE-CALC-CORE.
+           COMPUTE VOLUME = (4 / 3) * PI * RADIUS * RADIUS * RADIUS.
+           MOVE VOLUME TO RESULT-EDIT.
+           DISPLAY "VOLUME = " RESULT-EDIT.
+           MOVE RADIUS TO NUM-EDIT-A.
+           MOVE "SPHERE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "RADIUS=" NUM-EDIT-A
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "VOLUME" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       SPHERE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TRIANGLE-CALC / TRIANGLE-CALC-CORE - AREA FROM BASE AND HEIGTH.
+      ******************************************************************
+       TRIANGLE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER BASE:".
+           ACCEPT BASE.
+           MOVE BASE TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO BASE.
+           DISPLAY "ENTER HEIGTH:".
+           ACCEPT HEIGTH.
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+           PERFORM TRIANGLE-CALC-CORE THRU TRIANGLE-CALC-CORE-EXIT.
+       TRIANGLE-CALC-EXIT.
+           EXIT.
+
+       TRIANGLE-CALC-CORE.
+           COMPUTE V-AREA = 0.5 * BASE * HEIGTH.
+           MOVE V-AREA TO RESULT-EDIT.
+           DISPLAY "V-AREA = " RESULT-EDIT.
+           MOVE BASE TO NUM-EDIT-A.
+           MOVE HEIGTH TO NUM-EDIT-B.
+           MOVE "TRIANGLE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "BASE=" NUM-EDIT-A " HEIGTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "V-AREA" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       TRIANGLE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SQUARE-CALC / SQUARE-CALC-CORE - PERIMETER FROM WIDTH.
+      ******************************************************************
+       SQUARE-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER WIDTH (SIDE LENGTH):".
+           ACCEPT WIDTH.
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+           PERFORM SQUARE-CALC-CORE THRU SQUARE-CALC-CORE-EXIT.
+       SQUARE-CALC-EXIT.
+           EXIT.
+
+       SQUARE-CALC-CORE.
+           COMPUTE PERIMETER = 4 * WIDTH.
+           MOVE PERIMETER TO RESULT-EDIT.
+           DISPLAY "PERIMETER = " RESULT-EDIT.
+           MOVE WIDTH TO NUM-EDIT-A.
+           MOVE "SQUARE" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "WIDTH=" NUM-EDIT-A
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "PERIMETER" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       SQUARE-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RECTANGULAR-CALC / RECTANGULAR-CALC-CORE - PERIMETER FROM
+      * LENGTH AND WIDTH.
+      ******************************************************************
+       RECTANGULAR-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER LENGTH:".
+           ACCEPT V-LENGTH.
+           MOVE V-LENGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO V-LENGTH.
+           DISPLAY "ENTER WIDTH:".
+           ACCEPT WIDTH.
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+           PERFORM RECTANGULAR-CALC-CORE
+               THRU RECTANGULAR-CALC-CORE-EXIT.
+       RECTANGULAR-CALC-EXIT.
+           EXIT.
+
+       RECTANGULAR-CALC-CORE.
+           COMPUTE PERIMETER = 2 * (V-LENGTH + WIDTH).
+           MOVE PERIMETER TO RESULT-EDIT.
+           DISPLAY "PERIMETER = " RESULT-EDIT.
+           MOVE V-LENGTH TO NUM-EDIT-A.
+           MOVE WIDTH TO NUM-EDIT-B.
+           MOVE "RECTANGULAR" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "LENGTH=" NUM-EDIT-A " WIDTH=" NUM-EDIT-B
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "PERIMETER" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       RECTANGULAR-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TRAPEZOID-CALC / TRAPEZOID-CALC-CORE - AREA FROM THE TWO
+      * PARALLEL SIDES AND HEIGTH.
+      ******************************************************************
+       TRAPEZOID-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER WIDTH (ONE PARALLEL SIDE):".
+           ACCEPT WIDTH.
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+           DISPLAY "ENTER BASE (OTHER PARALLEL SIDE):".
+           ACCEPT BASE.
+           MOVE BASE TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO BASE.
+           DISPLAY "ENTER HEIGTH:".
+           ACCEPT HEIGTH.
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+           PERFORM TRAPEZOID-CALC-CORE THRU TRAPEZOID-CALC-CORE-EXIT.
+       TRAPEZOID-CALC-EXIT.
+           EXIT.
+
+       TRAPEZOID-CALC-CORE.
+           COMPUTE V-AREA = 0.5 * (WIDTH + BASE) * HEIGTH.
+           MOVE V-AREA TO RESULT-EDIT.
+           DISPLAY "V-AREA = " RESULT-EDIT.
+           MOVE WIDTH TO NUM-EDIT-A.
+           MOVE BASE TO NUM-EDIT-B.
+           MOVE HEIGTH TO NUM-EDIT-C.
+           MOVE "TRAPEZOID" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "WIDTH=" NUM-EDIT-A " BASE=" NUM-EDIT-B " HEIGTH="
+               NUM-EDIT-C DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "V-AREA" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       TRAPEZOID-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PENTAGON-CALC / PENTAGON-CALC-CORE - PERIMETER FROM A SIDE
+      * LENGTH.
+      ******************************************************************
+       PENTAGON-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER WIDTH (SIDE LENGTH):".
+           ACCEPT WIDTH.
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+           PERFORM PENTAGON-CALC-CORE THRU PENTAGON-CALC-CORE-EXIT.
+       PENTAGON-CALC-EXIT.
+           EXIT.
+
+       PENTAGON-CALC-CORE.
+           COMPUTE PERIMETER = 5 * WIDTH.
+           MOVE PERIMETER TO RESULT-EDIT.
+           DISPLAY "PERIMETER = " RESULT-EDIT.
+           MOVE WIDTH TO NUM-EDIT-A.
+           MOVE "PENTAGON" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "WIDTH=" NUM-EDIT-A
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "PERIMETER" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       PENTAGON-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * HEXAGON-CALC / HEXAGON-CALC-CORE - PERIMETER FROM A SIDE
+      * LENGTH.
+      ******************************************************************
+       HEXAGON-CALC.
+           PERFORM GET-UNIT-CODE THRU GET-UNIT-CODE-EXIT.
+           DISPLAY "ENTER BASE (SIDE LENGTH):".
+           ACCEPT BASE.
+           MOVE BASE TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO BASE.
+           PERFORM HEXAGON-CALC-CORE THRU HEXAGON-CALC-CORE-EXIT.
+       HEXAGON-CALC-EXIT.
+           EXIT.
+
+       HEXAGON-CALC-CORE.
+           COMPUTE PERIMETER = 6 * BASE.
+           MOVE PERIMETER TO RESULT-EDIT.
+           DISPLAY "PERIMETER = " RESULT-EDIT.
+           MOVE BASE TO NUM-EDIT-A.
+           MOVE "HEXAGON" TO STG-SHAPE-NAME.
+           MOVE SPACES TO STG-INPUTS-TEXT.
+           STRING "BASE=" NUM-EDIT-A
+               DELIMITED BY SIZE INTO STG-INPUTS-TEXT.
+           MOVE "PERIMETER" TO STG-RESULT-NAME.
+           PERFORM WRITE-REPORT-LINE THRU WRITE-REPORT-LINE-EXIT.
+       HEXAGON-CALC-CORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BATCH-PROCESS - READ THE TRANSACTION FILE AND RUN EACH JOB
+      * THROUGH THE SAME CALCULATION LOGIC THE MENU USES.
+      ******************************************************************
+       BATCH-PROCESS.
+           MOVE "N" TO TRANS-EOF-SW.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-FILE-STATUS NOT = "00" AND
+               TRANS-FILE-STATUS NOT = "05"
+               DISPLAY "TRANSIN COULD NOT BE OPENED - STATUS "
+                   TRANS-FILE-STATUS
+               GO TO BATCH-PROCESS-EXIT
+           END-IF.
+           MOVE "00" TO TRANS-FILE-STATUS.
+
+           PERFORM READ-TRANS THRU READ-TRANS-EXIT.
+           PERFORM RUN-ONE-JOB THRU RUN-ONE-JOB-EXIT
+               UNTIL TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+       BATCH-PROCESS-EXIT.
+           EXIT.
+
+       READ-TRANS.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO TRANS-EOF-SW
+           END-READ.
+       READ-TRANS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CONVERT-TRANS-FIELDS - APPLY THE CENTIMETERS-TO-INCHES
+      * CONVERSION TO EVERY DIMENSION LOADED FROM THE TRANSACTION
+      * RECORD, BEFORE SHAPE MATH RUNS.
+      ******************************************************************
+       CONVERT-TRANS-FIELDS.
+           MOVE RADIUS TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO RADIUS.
+
+           MOVE DIAMETER TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO DIAMETER.
+
+           MOVE V-LENGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO V-LENGTH.
+
+           MOVE WIDTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO WIDTH.
+
+           MOVE HEIGTH TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO HEIGTH.
+
+           MOVE BASE TO CONV-VALUE.
+           PERFORM CONVERT-CM THRU CONVERT-CM-EXIT.
+           MOVE CONV-VALUE TO BASE.
+       CONVERT-TRANS-FIELDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RUN-ONE-JOB - MOVE ONE TRANSACTION RECORD INTO THE NORMAL
+      * CALCULATION FIELDS AND DISPATCH BY SHAPE CODE.
+      ******************************************************************
+       RUN-ONE-JOB.
+           MOVE TR-RADIUS   TO RADIUS.
+           MOVE TR-DIAMETER TO DIAMETER.
+           MOVE TR-V-LENGTH TO V-LENGTH.
+           MOVE TR-WIDTH    TO WIDTH.
+           MOVE TR-HEIGTH   TO HEIGTH.
+           MOVE TR-BASE     TO BASE.
+
+           MOVE TR-UNIT-CODE TO UNIT-CODE.
+           IF UNIT-IS-CENTIMETERS
+               PERFORM CONVERT-TRANS-FIELDS
+                   THRU CONVERT-TRANS-FIELDS-EXIT
+           END-IF.
+
+           IF TR-MEASURE-CODE = "D" AND
+               (TR-SHAPE-CODE = "CI" OR TR-SHAPE-CODE = "SP")
+               COMPUTE RADIUS = DIAMETER / 2
+           END-IF.
+
+           EVALUATE TR-SHAPE-CODE
+               WHEN "CI" PERFORM CIRCLE-CALC-CORE
+                             THRU CIRCLE-CALC-CORE-EXIT
+               WHEN "SP" PERFORM SPHERE-CALC-CORE
+                             THRU SPHERE-CALC-CORE-EXIT
+               WHEN "TR" PERFORM TRIANGLE-CALC-CORE
+                             THRU TRIANGLE-CALC-CORE-EXIT
+               WHEN "SQ" PERFORM SQUARE-CALC-CORE
+                             THRU SQUARE-CALC-CORE-EXIT
+               WHEN "RE" PERFORM RECTANGULAR-CALC-CORE
+                             THRU RECTANGULAR-CALC-CORE-EXIT
+               WHEN "TP" PERFORM TRAPEZOID-CALC-CORE
+                             THRU TRAPEZOID-CALC-CORE-EXIT
+               WHEN "PE" PERFORM PENTAGON-CALC-CORE
+                             THRU PENTAGON-CALC-CORE-EXIT
+               WHEN "HX" PERFORM HEXAGON-CALC-CORE
+                             THRU HEXAGON-CALC-CORE-EXIT
+               WHEN "CO" PERFORM CONE-CALC-CORE
+                             THRU CONE-CALC-CORE-EXIT
+               WHEN "CY" PERFORM CYLINDER-CALC-CORE
+                             THRU CYLINDER-CALC-CORE-EXIT
+               WHEN "PA" PERFORM PARALLELOGRAM-CALC-CORE
+                             THRU PARALLELOGRAM-CALC-CORE-EXIT
+               WHEN "EL" PERFORM ELLIPSE-CALC-CORE
+                             THRU ELLIPSE-CALC-CORE-EXIT
+               WHEN OTHER
+                   DISPLAY "UNKNOWN SHAPE CODE ON TRANSIN: "
+                       TR-SHAPE-CODE
+           END-EVALUATE.
+
+           PERFORM READ-TRANS THRU READ-TRANS-EXIT.
+       RUN-ONE-JOB-EXIT.
+           EXIT.
